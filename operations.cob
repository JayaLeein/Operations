@@ -2,24 +2,497 @@
        PROGRAM-ID. Operations.
        AUTHOR. JingYi Li.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
-       01 age PIC 9(4).
-       01 resault PIC 9(4).
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-TRANS-FILE ASSIGN TO "AGETRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS AGE-CASE-ID
+               FILE STATUS IS WS-AGE-TRANS-STATUS.
+
+           SELECT EXCEPTIONS-FILE ASSIGN TO "EXCEPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTIONS-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "REPORT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "EXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-TRANS-FILE
+           RECORD CONTAINS 26 CHARACTERS.
+           COPY AGEREC.
+
+       FD  EXCEPTIONS-FILE
+           RECORD CONTAINS 64 CHARACTERS.
+       01  EXCEPTION-LINE.
+           05 EXC-CASE-ID             PIC X(10).
+           05 EXC-OPERATION           PIC X(10).
+           05 EXC-VALUE-BEFORE        PIC 9(4).
+           05 EXC-REASON              PIC X(40).
+
+       FD  AUDIT-LOG-FILE
+           RECORD CONTAINS 49 CHARACTERS.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 79 CHARACTERS.
+           COPY CKPTREC.
+
+       FD  REPORT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REPORT-LINE                PIC X(132).
+
+       FD  EXTRACT-FILE
+           RECORD CONTAINS 14 CHARACTERS.
+           COPY EXTRECT.
+
+       WORKING-STORAGE SECTION.
+       01  age PIC 9(4).
+       01  resault PIC 9(4).
+
+       01  WS-AGE-TRANS-STATUS        PIC XX.
+       01  WS-EXCEPTIONS-STATUS       PIC XX.
+       01  WS-AUDIT-STATUS            PIC XX.
+       01  WS-CHECKPOINT-STATUS       PIC XX.
+       01  WS-EOF-SWITCH              PIC X VALUE "N".
+           88 END-OF-AGE-TRANS-FILE       VALUE "Y".
+       01  WS-REJECT-SWITCH           PIC X VALUE "N".
+           88 RECORD-REJECTED             VALUE "Y".
+       01  WS-EXCEPTION-COUNT         PIC 9(8) VALUE ZERO.
+       01  WS-CURRENT-OPERATION       PIC X(10).
+       01  WS-STEP-BEFORE             PIC 9(4).
+       01  WS-STEP-AFTER              PIC 9(4).
+
+       01  WS-SKIP-SWITCH             PIC X VALUE "N".
+           88 SKIPPING-TO-RESTART         VALUE "Y".
+       01  WS-RESTART-CASE-ID         PIC X(10) VALUE SPACES.
+      *    Checkpoint after every record (not a batched interval):
+      *    REPORT-FILE/AUDIT-LOG-FILE/EXTRACT-FILE are written per
+      *    record, not deferred to the checkpoint boundary, and restart
+      *    resumes those files with OPEN EXTEND rather than truncating
+      *    back to a prior position - so any gap between a checkpoint
+      *    and an abend would reprocess and re-write cases that already
+      *    made it to those files, duplicating rows (including payroll
+      *    EXTRACT-FILE rows). Keep this at 1 unless the downstream
+      *    opens are changed to truncate/reposition to the checkpointed
+      *    line count instead.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 1.
+       01  WS-RECORDS-SINCE-CHECKPOINT PIC 9(4) VALUE ZERO.
+       01  WS-RECORDS-PROCESSED       PIC 9(8) VALUE ZERO.
+       01  WS-RECORDS-READ            PIC 9(8) VALUE ZERO.
+       01  WS-RECONCILE-SWITCH        PIC X VALUE "Y".
+           88 RECONCILIATION-OK           VALUE "Y".
+       01  WS-OPEN-FAILED-SWITCH      PIC X VALUE "N".
+           88 AGE-TRANS-OPEN-FAILED       VALUE "Y".
+
+       01  WS-REPORT-STATUS           PIC XX.
+       01  WS-EXTRACT-STATUS          PIC XX.
+       01  WS-RUN-DATE                PIC X(10).
+       01  WS-CURRENT-DATE-WORK.
+           05 CDW-YEAR                PIC X(4).
+           05 CDW-MONTH               PIC X(2).
+           05 CDW-DAY                 PIC X(2).
+           05 FILLER                  PIC X(13).
+       01  WS-PAGE-NUMBER             PIC 9(4) VALUE ZERO.
+       01  WS-LINE-COUNT              PIC 9(4) VALUE ZERO.
+       01  WS-LINES-PER-PAGE          PIC 9(4) VALUE 50.
+       01  WS-DETAIL-COUNT            PIC 9(8) VALUE ZERO.
+       01  WS-RESAULT-SUM             PIC 9(8) VALUE ZERO.
+
+       01  WS-CASE-START-AGE          PIC 9(4).
+       01  WS-CASE-AFTER-ADD          PIC 9(4).
+       01  WS-CASE-AFTER-SUBTRACT     PIC 9(4).
+       01  WS-CASE-AFTER-MULTIPLY     PIC 9(4).
+       01  WS-CASE-FINAL-RESAULT      PIC 9(4).
+
+       01  WS-REPORT-HEADING-1.
+           05 FILLER PIC X(21) VALUE "OPERATIONS RUN REPORT".
+           05 FILLER PIC X(41) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "RUN DATE: ".
+           05 WH1-RUN-DATE PIC X(10).
+           05 FILLER PIC X(10) VALUE SPACES.
+           05 FILLER PIC X(6) VALUE "PAGE: ".
+           05 WH1-PAGE-NUMBER PIC ZZZ9.
+
+       01  WS-REPORT-HEADING-2.
+           05 FILLER PIC X(10) VALUE "CASE-ID".
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "START-AGE".
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "AFTER-ADD".
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "AFTER-SUB".
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "AFTER-MUL".
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 FILLER PIC X(10) VALUE "RESAULT".
+
+       01  WS-REPORT-DETAIL.
+           05 WD-CASE-ID              PIC X(10).
+           05 FILLER PIC X(6) VALUE SPACES.
+           05 WD-START-AGE            PIC Z(3)9.
+           05 FILLER PIC X(12) VALUE SPACES.
+           05 WD-AFTER-ADD            PIC Z(3)9.
+           05 FILLER PIC X(12) VALUE SPACES.
+           05 WD-AFTER-SUBTRACT       PIC Z(3)9.
+           05 FILLER PIC X(12) VALUE SPACES.
+           05 WD-AFTER-MULTIPLY       PIC Z(3)9.
+           05 FILLER PIC X(12) VALUE SPACES.
+           05 WD-FINAL-RESAULT        PIC Z(3)9.
+
+       01  WS-REPORT-TOTALS-HEADING   PIC X(40)
+               VALUE "CONTROL TOTALS".
+
+       01  WS-REPORT-TOTALS-LINE-1.
+           05 FILLER PIC X(30) VALUE "CASES ON REPORT . . . . . . .".
+           05 WT1-DETAIL-COUNT        PIC ZZZ,ZZ9.
+
+       01  WS-REPORT-TOTALS-LINE-2.
+           05 FILLER PIC X(30) VALUE "EXCEPTIONS REJECTED. . . . . .".
+           05 WT2-EXCEPTION-COUNT     PIC ZZZ,ZZ9.
+
+       01  WS-REPORT-TOTALS-LINE-3.
+           05 FILLER PIC X(30) VALUE "SUM OF RESAULT VALUES. . . . .".
+           05 WT3-RESAULT-SUM         PIC ZZ,ZZZ,ZZ9.
+
+       01  WS-REPORT-TOTALS-LINE-4.
+           05 FILLER PIC X(30) VALUE "RECORDS READ FROM INPUT . . .".
+           05 WT4-RECORDS-READ        PIC ZZZ,ZZ9.
+
+       01  WS-REPORT-TOTALS-LINE-5.
+           05 FILLER PIC X(30) VALUE "RECONCILIATION. . . . . . . .".
+           05 WT5-RECONCILE-RESULT    PIC X(20).
 
        PROCEDURE DIVISION.
-           MOVE 1450 TO age.
-           DISPLAY "age = " age.
-           ADD 3 TO age.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM UNTIL END-OF-AGE-TRANS-FILE
+               PERFORM 2000-PROCESS-RECORD
+               PERFORM 7000-CHECKPOINT-IF-DUE
+               PERFORM 8000-READ-AGE-TRANS-FILE
+           END-PERFORM.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1100-READ-CHECKPOINT.
+           OPEN INPUT AGE-TRANS-FILE.
+           PERFORM 1200-OPEN-OUTPUT-FILES.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-WORK.
+           STRING CDW-YEAR "-" CDW-MONTH "-" CDW-DAY
+               DELIMITED BY SIZE INTO WS-RUN-DATE.
+           IF WS-AGE-TRANS-STATUS NOT = "00"
+               DISPLAY "AGE-TRANS-FILE OPEN FAILED, STATUS = "
+                   WS-AGE-TRANS-STATUS
+               MOVE "Y" TO WS-EOF-SWITCH
+               MOVE "Y" TO WS-OPEN-FAILED-SWITCH
+           ELSE
+               IF SKIPPING-TO-RESTART
+                   MOVE WS-RESTART-CASE-ID TO AGE-CASE-ID
+                   START AGE-TRANS-FILE KEY IS GREATER THAN AGE-CASE-ID
+                       INVALID KEY
+                           MOVE "Y" TO WS-EOF-SWITCH
+                   END-START
+               END-IF
+               IF NOT END-OF-AGE-TRANS-FILE
+                   PERFORM 8000-READ-AGE-TRANS-FILE
+               END-IF
+           END-IF.
+
+       1100-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-LAST-CASE-ID NOT = SPACES
+                           MOVE CKPT-LAST-CASE-ID TO WS-RESTART-CASE-ID
+                           MOVE "Y" TO WS-SKIP-SWITCH
+                           MOVE CKPT-RECORDS-PROCESSED
+                               TO WS-RECORDS-PROCESSED
+                           MOVE CKPT-RECORDS-READ TO WS-RECORDS-READ
+                           MOVE CKPT-EXCEPTION-COUNT
+                               TO WS-EXCEPTION-COUNT
+                           MOVE CKPT-DETAIL-COUNT TO WS-DETAIL-COUNT
+                           MOVE CKPT-RESAULT-SUM TO WS-RESAULT-SUM
+                           MOVE CKPT-PAGE-NUMBER TO WS-PAGE-NUMBER
+                           MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+                           DISPLAY "RESTARTING AFTER CASE "
+                               WS-RESTART-CASE-ID
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1200-OPEN-OUTPUT-FILES.
+           IF SKIPPING-TO-RESTART
+               OPEN EXTEND EXCEPTIONS-FILE
+               IF WS-EXCEPTIONS-STATUS = "35"
+                   OPEN OUTPUT EXCEPTIONS-FILE
+               END-IF
+               OPEN EXTEND AUDIT-LOG-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT AUDIT-LOG-FILE
+               END-IF
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-STATUS = "35"
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+               OPEN EXTEND EXTRACT-FILE
+               IF WS-EXTRACT-STATUS = "35"
+                   OPEN OUTPUT EXTRACT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT EXCEPTIONS-FILE
+               OPEN OUTPUT AUDIT-LOG-FILE
+               OPEN OUTPUT REPORT-FILE
+               OPEN OUTPUT EXTRACT-FILE
+           END-IF.
+
+       2000-PROCESS-RECORD.
+           MOVE "N" TO WS-REJECT-SWITCH.
+           MOVE AGE-AGE TO age.
+           MOVE age TO WS-CASE-START-AGE.
+
+           PERFORM 2100-ADD-STEP.
+           IF NOT RECORD-REJECTED
+               PERFORM 2200-SUBTRACT-STEP
+           END-IF.
+           IF NOT RECORD-REJECTED
+               PERFORM 2300-MULTIPLY-STEP
+           END-IF.
+           IF NOT RECORD-REJECTED
+               PERFORM 2400-DIVIDE-STEP
+           END-IF.
+           ADD 1 TO WS-RECORDS-PROCESSED.
+
+       2100-ADD-STEP.
+           MOVE "ADD" TO WS-CURRENT-OPERATION.
+           MOVE age TO WS-STEP-BEFORE.
+           ADD 3 TO age
+               ON SIZE ERROR
+                   PERFORM 2900-REJECT-RECORD
+           END-ADD.
       *    age = age + 3 from other language
-           DISPLAY "age = " age.
+           IF NOT RECORD-REJECTED
+               MOVE age TO WS-STEP-AFTER
+               MOVE age TO WS-CASE-AFTER-ADD
+               PERFORM 2950-WRITE-AUDIT-RECORD
+           END-IF.
+
+       2200-SUBTRACT-STEP.
+           MOVE "SUBTRACT" TO WS-CURRENT-OPERATION.
+           MOVE age TO WS-STEP-BEFORE.
+           IF age < 11
+               PERFORM 2900-REJECT-RECORD
+           ELSE
+               SUBTRACT 11 FROM age
+                   ON SIZE ERROR
+                       PERFORM 2900-REJECT-RECORD
+               END-SUBTRACT
+           END-IF.
+           IF NOT RECORD-REJECTED
+               MOVE age TO WS-STEP-AFTER
+               MOVE age TO WS-CASE-AFTER-SUBTRACT
+               PERFORM 2950-WRITE-AUDIT-RECORD
+           END-IF.
+
+       2300-MULTIPLY-STEP.
+           MOVE "MULTIPLY" TO WS-CURRENT-OPERATION.
+           MOVE age TO WS-STEP-BEFORE.
+           MULTIPLY 2 BY age
+               ON SIZE ERROR
+                   PERFORM 2900-REJECT-RECORD
+           END-MULTIPLY.
+           IF NOT RECORD-REJECTED
+               MOVE age TO WS-STEP-AFTER
+               MOVE age TO WS-CASE-AFTER-MULTIPLY
+               PERFORM 2950-WRITE-AUDIT-RECORD
+           END-IF.
+
+       2400-DIVIDE-STEP.
+           MOVE "DIVIDE" TO WS-CURRENT-OPERATION.
+           MOVE age TO WS-STEP-BEFORE.
+           DIVIDE 2 INTO age GIVING resault
+               ON SIZE ERROR
+                   PERFORM 2900-REJECT-RECORD
+           END-DIVIDE.
+           IF NOT RECORD-REJECTED
+               MOVE resault TO WS-STEP-AFTER
+               MOVE resault TO WS-CASE-FINAL-RESAULT
+               PERFORM 2950-WRITE-AUDIT-RECORD
+               PERFORM 5000-WRITE-DETAIL-LINE
+           END-IF.
+
+       2950-WRITE-AUDIT-RECORD.
+           MOVE AGE-CASE-ID TO AUD-CASE-ID.
+           MOVE WS-CURRENT-OPERATION TO AUD-OPERATION.
+           MOVE WS-STEP-BEFORE TO AUD-VALUE-BEFORE.
+           MOVE WS-STEP-AFTER TO AUD-VALUE-AFTER.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           WRITE AUDIT-LOG-RECORD.
+
+       2900-REJECT-RECORD.
+           MOVE "Y" TO WS-REJECT-SWITCH.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE AGE-CASE-ID TO EXC-CASE-ID.
+           MOVE age TO EXC-VALUE-BEFORE.
+           MOVE WS-CURRENT-OPERATION TO EXC-OPERATION.
+           MOVE "SIZE ERROR - RECORD REJECTED" TO EXC-REASON.
+           WRITE EXCEPTION-LINE.
+           DISPLAY "REJECTED CASE " AGE-CASE-ID
+               " - ARITHMETIC SIZE ERROR".
+
+       3000-WRITE-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-RUN-DATE TO WH1-RUN-DATE.
+           MOVE WS-PAGE-NUMBER TO WH1-PAGE-NUMBER.
+           MOVE WS-REPORT-HEADING-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-HEADING-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       5000-WRITE-DETAIL-LINE.
+           IF WS-PAGE-NUMBER = ZERO OR
+                   WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 3000-WRITE-PAGE-HEADER
+           END-IF.
+           MOVE AGE-CASE-ID TO WD-CASE-ID.
+           MOVE WS-CASE-START-AGE TO WD-START-AGE.
+           MOVE WS-CASE-AFTER-ADD TO WD-AFTER-ADD.
+           MOVE WS-CASE-AFTER-SUBTRACT TO WD-AFTER-SUBTRACT.
+           MOVE WS-CASE-AFTER-MULTIPLY TO WD-AFTER-MULTIPLY.
+           MOVE WS-CASE-FINAL-RESAULT TO WD-FINAL-RESAULT.
+           MOVE WS-REPORT-DETAIL TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-DETAIL-COUNT.
+           ADD WS-CASE-FINAL-RESAULT TO WS-RESAULT-SUM.
+           PERFORM 5100-WRITE-EXTRACT-RECORD.
+
+       5100-WRITE-EXTRACT-RECORD.
+           MOVE AGE-CASE-ID TO EXT-CASE-ID.
+           MOVE WS-CASE-FINAL-RESAULT TO EXT-RESAULT.
+           WRITE EXTRACT-RECORD.
+
+       9500-WRITE-CONTROL-TOTALS.
+           PERFORM 9600-RECONCILE-COUNTS.
+           PERFORM 3000-WRITE-PAGE-HEADER.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-REPORT-TOTALS-HEADING TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-DETAIL-COUNT TO WT1-DETAIL-COUNT.
+           MOVE WS-REPORT-TOTALS-LINE-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-EXCEPTION-COUNT TO WT2-EXCEPTION-COUNT.
+           MOVE WS-REPORT-TOTALS-LINE-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-RESAULT-SUM TO WT3-RESAULT-SUM.
+           MOVE WS-REPORT-TOTALS-LINE-3 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-RECORDS-READ TO WT4-RECORDS-READ.
+           MOVE WS-REPORT-TOTALS-LINE-4 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           IF RECONCILIATION-OK
+               MOVE "OK" TO WT5-RECONCILE-RESULT
+           ELSE
+               MOVE "** MISMATCH **" TO WT5-RECONCILE-RESULT
+           END-IF.
+           MOVE WS-REPORT-TOTALS-LINE-5 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       9600-RECONCILE-COUNTS.
+           MOVE "Y" TO WS-RECONCILE-SWITCH.
+           IF AGE-TRANS-OPEN-FAILED
+               MOVE "N" TO WS-RECONCILE-SWITCH
+               DISPLAY "RECONCILIATION MISMATCH - AGE-TRANS-FILE "
+                   "FAILED TO OPEN, STATUS = " WS-AGE-TRANS-STATUS
+           END-IF.
+           IF WS-RECORDS-READ = ZERO
+               MOVE "N" TO WS-RECONCILE-SWITCH
+               DISPLAY "RECONCILIATION MISMATCH - ZERO RECORDS READ "
+                   "FROM AGE-TRANS-FILE"
+           END-IF.
+           IF WS-RECORDS-READ NOT = WS-RECORDS-PROCESSED
+               MOVE "N" TO WS-RECONCILE-SWITCH
+               DISPLAY "RECONCILIATION MISMATCH - RECORDS READ = "
+                   WS-RECORDS-READ " RECORDS PROCESSED = "
+                   WS-RECORDS-PROCESSED
+           END-IF.
+           IF WS-RECORDS-PROCESSED NOT =
+                   WS-DETAIL-COUNT + WS-EXCEPTION-COUNT
+               MOVE "N" TO WS-RECONCILE-SWITCH
+               DISPLAY "RECONCILIATION MISMATCH - PROCESSED = "
+                   WS-RECORDS-PROCESSED " OUTPUT = " WS-DETAIL-COUNT
+           END-IF.
+
+       7000-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT.
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7100-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
 
-           SUBTRACT 11 FROM age.
-           DISPLAY "age = " age.
+       7100-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE AGE-CASE-ID TO CKPT-LAST-CASE-ID.
+           MOVE WS-RECORDS-PROCESSED TO CKPT-RECORDS-PROCESSED.
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT.
+           MOVE WS-DETAIL-COUNT TO CKPT-DETAIL-COUNT.
+           MOVE WS-RESAULT-SUM TO CKPT-RESAULT-SUM.
+           MOVE WS-PAGE-NUMBER TO CKPT-PAGE-NUMBER.
+           MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT.
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+           DISPLAY "CHECKPOINT WRITTEN AT CASE " AGE-CASE-ID.
 
-           MULTIPLY 2 BY age.
-           DISPLAY "age = " age.
+       8000-READ-AGE-TRANS-FILE.
+           READ AGE-TRANS-FILE
+               AT END
+                   MOVE "Y" TO WS-EOF-SWITCH
+               NOT AT END
+                   ADD 1 TO WS-RECORDS-READ
+           END-READ.
 
-           DIVIDE 2 INTO age GIVING resault.
-           DISPLAY "age = " age.
-           DISPLAY "resault = " resault.
+       9000-TERMINATE.
+           PERFORM 9500-WRITE-CONTROL-TOTALS.
+           CLOSE AGE-TRANS-FILE.
+           CLOSE EXCEPTIONS-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE EXTRACT-FILE.
+           IF NOT AGE-TRANS-OPEN-FAILED
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           DISPLAY "EXCEPTION COUNT = " WS-EXCEPTION-COUNT.
+           IF NOT RECONCILIATION-OK
+               MOVE 16 TO RETURN-CODE
+           END-IF.
