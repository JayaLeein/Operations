@@ -0,0 +1,11 @@
+      *****************************************************************
+      *    AUDITREC.cpy
+      *    Shared record layout for AUDIT-LOG-FILE - one entry per
+      *    arithmetic step performed against an AGE-RECORD.
+      *****************************************************************
+       01  AUDIT-LOG-RECORD.
+           05 AUD-CASE-ID             PIC X(10).
+           05 AUD-OPERATION           PIC X(10).
+           05 AUD-VALUE-BEFORE        PIC 9(4).
+           05 AUD-VALUE-AFTER         PIC 9(4).
+           05 AUD-TIMESTAMP           PIC X(21).
