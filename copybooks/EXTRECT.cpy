@@ -0,0 +1,9 @@
+      *****************************************************************
+      *    EXTRECT.cpy
+      *    Shared record layout for EXTRACT-FILE - the fixed-format
+      *    case-id/resault feed Operations produces for the downstream
+      *    payroll system.
+      *****************************************************************
+       01  EXTRACT-RECORD.
+           05 EXT-CASE-ID             PIC X(10).
+           05 EXT-RESAULT             PIC 9(4).
