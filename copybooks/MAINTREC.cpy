@@ -0,0 +1,13 @@
+      *****************************************************************
+      *    MAINTREC.cpy
+      *    Shared record layout for MAINT-LOG-FILE - one entry per
+      *    online add/correct made to AGE-TRANS-FILE ahead of the
+      *    nightly Operations run.
+      *****************************************************************
+       01  MAINT-LOG-RECORD.
+           05 MNT-CASE-ID             PIC X(10).
+           05 MNT-ACTION              PIC X(1).
+           05 MNT-OLD-AGE             PIC 9(4).
+           05 MNT-NEW-AGE             PIC 9(4).
+           05 MNT-OPERATOR-ID         PIC X(8).
+           05 MNT-TIMESTAMP           PIC X(21).
