@@ -0,0 +1,20 @@
+      *****************************************************************
+      *    CKPTREC.cpy
+      *    Shared record layout for CHECKPOINT-FILE - records the last
+      *    case-id successfully processed, plus the run's accumulated
+      *    counts as of that point, so a batch run can restart partway
+      *    through AGE-TRANS-FILE instead of from record one, and so
+      *    the control totals/report/audit/extract outputs picked back
+      *    up on restart carry the totals forward instead of starting
+      *    over at zero.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-CASE-ID       PIC X(10).
+           05 CKPT-RECORDS-PROCESSED  PIC 9(8).
+           05 CKPT-RECORDS-READ       PIC 9(8).
+           05 CKPT-EXCEPTION-COUNT    PIC 9(8).
+           05 CKPT-DETAIL-COUNT       PIC 9(8).
+           05 CKPT-RESAULT-SUM        PIC 9(8).
+           05 CKPT-PAGE-NUMBER        PIC 9(4).
+           05 CKPT-LINE-COUNT         PIC 9(4).
+           05 CKPT-TIMESTAMP          PIC X(21).
