@@ -0,0 +1,12 @@
+      *****************************************************************
+      *    AGEREC.cpy
+      *    Shared record layout for AGE-TRANS-FILE.
+      *    COPY this into the FILE SECTION of any program that reads
+      *    or writes age/resault cases so the layout stays in one
+      *    place.
+      *****************************************************************
+       01  AGE-RECORD.
+           05 AGE-CASE-ID             PIC X(10).
+           05 AGE-AGE                 PIC 9(4).
+           05 AGE-RESAULT             PIC 9(4).
+           05 AGE-OPERATION-DATE      PIC 9(8).
