@@ -0,0 +1,43 @@
+//AGELOAD  JOB (ACCTNO),'RELOAD AGETRANS KSDS',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* (RE)LOADS THE VSAM KSDS OPER.BATCH.AGETRANS FROM THE FLAT     *
+//* SEED FEED OPER.BATCH.AGETRANS.FLAT.                           *
+//*                                                                *
+//* SUBMIT THIS EXPLICITLY - NOT PART OF THE NIGHTLY OPERJOB       *
+//* STREAM. OPER.BATCH.AGETRANS IS MAINTAINED GOING FORWARD BY     *
+//* ONLINE UPDATES THROUGH AGEMAINT (REQ 008), WHICH WRITES/       *
+//* REWRITES THE KSDS DIRECTLY - IT DOES NOT PRODUCE OR REFRESH    *
+//* THE .FLAT FEED. RUNNING THIS JOB REBUILDS THE KSDS FROM THAT   *
+//* ONE-TIME FLAT FEED AND DISCARDS ANY ONLINE ADDS/CORRECTIONS    *
+//* MADE SINCE THE LAST LOAD, SO IT SHOULD ONLY BE RUN FOR THE     *
+//* INITIAL LOAD OR A DELIBERATE, OPERATOR-DIRECTED RESET - NEVER  *
+//* ON A ROUTINE SCHEDULE.                                         *
+//*--------------------------------------------------------------*
+//* STEP0 ONLY DELETES/DEFINES THE CLUSTER - IT MUST NOT ALSO     *
+//* REPRO INTO IT. JCL RESOLVES EVERY DD IN A STEP BEFORE THE     *
+//* STEP'S PROGRAM RUNS, SO ON THE VERY FIRST LOAD (CLUSTER NOT   *
+//* YET CATALOGUED) A VSAMOUT DD POINTING AT IT WOULD FAIL        *
+//* ALLOCATION BEFORE DEFINE EVER EXECUTES, ABENDING THE STEP.    *
+//* THE REPRO RUNS IN STEP1 BELOW, WHICH STARTS ONLY AFTER STEP0  *
+//* HAS ALREADY CATALOGUED THE CLUSTER.                           *
+//*--------------------------------------------------------------*
+//STEP0    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DELETE OPER.BATCH.AGETRANS CLUSTER
+  SET MAXCC = 0
+  DEFINE CLUSTER (NAME(OPER.BATCH.AGETRANS)              -
+         INDEXED                                         -
+         KEYS(10 0)                                       -
+         RECORDSIZE(26 26)                                 -
+         RECORDS(10000 2000))                               -
+         DATA(NAME(OPER.BATCH.AGETRANS.DATA))               -
+         INDEX(NAME(OPER.BATCH.AGETRANS.INDEX))
+//*
+//STEP1    EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(FLATIN) OUTFILE(VSAMOUT)
+//FLATIN   DD DISP=SHR,DSN=OPER.BATCH.AGETRANS.FLAT
+//VSAMOUT  DD DISP=SHR,DSN=OPER.BATCH.AGETRANS
