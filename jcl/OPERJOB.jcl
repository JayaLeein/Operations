@@ -0,0 +1,58 @@
+//OPERJOB  JOB (ACCTNO),'OPERATIONS BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* COMPILE AND RUN THE OPERATIONS AGE/RESAULT BATCH PROGRAM.     *
+//* STEP1 COMPILES AND LINK-EDITS OPERATIONS FROM SOURCE.         *
+//* STEP2 EXECUTES THE LOAD MODULE AGAINST OPER.BATCH.AGETRANS,   *
+//* PRODUCING THE REPORT, AUDIT, EXCEPTIONS AND PAYROLL EXTRACT   *
+//* OUTPUTS, AND CARRYING THE CHECKPOINT FILE FORWARD SO A RERUN  *
+//* CAN RESTART PARTWAY THROUGH.                                 *
+//*                                                                *
+//* OPER.BATCH.AGETRANS IS A VSAM KSDS KEYED ON CASE-ID, KEPT      *
+//* CURRENT BY ONLINE ADDS/CORRECTIONS THROUGH AGEMAINT (REQ 008). *
+//* THIS STREAM DOES NOT TOUCH ITS CONTENTS - SEE jcl/AGELOAD.jcl  *
+//* FOR THE SEPARATE, EXPLICITLY-SUBMITTED JOB THAT (RE)LOADS THE  *
+//* CLUSTER FROM THE ONE-TIME FLAT SEED FEED; RUNNING THAT JOB AS  *
+//* PART OF THIS NIGHTLY STREAM WOULD WIPE OUT EVERY ONLINE ADD/   *
+//* CORRECTION MADE SINCE THE LAST LOAD.                           *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PROC=COBUCL,
+//             PARM.COB='LIB,APOST'
+//COB.SYSLIB   DD DISP=SHR,DSN=OPER.COBOL.COPYLIB
+//COB.SYSIN    DD DISP=SHR,DSN=OPER.COBOL.SOURCE(OPERATN)
+//LKED.SYSLMOD DD DISP=SHR,DSN=OPER.LOADLIB(OPERATN)
+//*
+//STEP2    EXEC PGM=OPERATN
+//STEPLIB  DD DISP=SHR,DSN=OPER.LOADLIB
+//AGETRANS DD DISP=SHR,DSN=OPER.BATCH.AGETRANS
+//*        EXCEPT/AUDITLOG/REPORT/EXTRACT ARE DISP=(MOD,CATLG,CATLG),
+//*        LIKE CHECKPT BELOW, NOT DISP=(NEW,...,DELETE) - OPERATIONS
+//*        OPENS THEM WITH OPEN EXTEND ON A CHECKPOINT RESTART (SEE
+//*        1200-OPEN-OUTPUT-FILES), WHICH NEEDS THE PRE-ABEND DATASET
+//*        TO STILL BE CATALOGED AND NON-EMPTY. A REPORT THAT MUST BE
+//*        RESTART-SAFE CAN'T BE SYSOUT - SYSOUT HAS NO CROSS-JOB
+//*        "EXTEND" SEMANTICS - SO REPORT IS A CATALOGED DATASET HERE
+//*        TOO; PRINT IT IN A FOLLOW-ON STEP/VIEWER IF A HARD COPY IS
+//*        NEEDED.
+//EXCEPT   DD DISP=(MOD,CATLG,CATLG),
+//             DSN=OPER.BATCH.EXCEPT,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=64,BLKSIZE=0)
+//AUDITLOG DD DISP=(MOD,CATLG,CATLG),
+//             DSN=OPER.BATCH.AUDITLOG,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=49,BLKSIZE=0)
+//REPORT   DD DISP=(MOD,CATLG,CATLG),
+//             DSN=OPER.BATCH.REPORT,
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=132,BLKSIZE=0)
+//EXTRACT  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=OPER.BATCH.PAYEXTR,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=14,BLKSIZE=0)
+//CHECKPT  DD DISP=(MOD,CATLG,CATLG),
+//             DSN=OPER.BATCH.CHECKPT,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=79,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
