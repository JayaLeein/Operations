@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Agemaint.
+       AUTHOR. JingYi Li.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-TRANS-FILE ASSIGN TO "AGETRANS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AGE-CASE-ID
+               FILE STATUS IS WS-AGE-TRANS-STATUS.
+
+           SELECT MAINT-LOG-FILE ASSIGN TO "MAINTLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-MAINT-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-TRANS-FILE
+           RECORD CONTAINS 26 CHARACTERS.
+           COPY AGEREC.
+
+       FD  MAINT-LOG-FILE
+           RECORD CONTAINS 48 CHARACTERS.
+           COPY MAINTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AGE-TRANS-STATUS        PIC XX.
+       01  WS-MAINT-LOG-STATUS        PIC XX.
+       01  WS-DONE-SWITCH             PIC X VALUE "N".
+           88 OPERATOR-IS-DONE            VALUE "Y".
+       01  WS-FOUND-SWITCH            PIC X VALUE "N".
+           88 CASE-WAS-FOUND              VALUE "Y".
+       01  WS-OPERATOR-ID             PIC X(8) VALUE SPACES.
+       01  WS-OLD-AGE                 PIC 9(4).
+       01  WS-NEW-AGE                 PIC 9(4).
+       01  WS-MAINT-ACTION            PIC X(1).
+       01  WS-MESSAGE                 PIC X(40) VALUE SPACES.
+
+       01  SCR-ACTION                 PIC X(1).
+       01  SCR-CASE-ID                PIC X(10).
+       01  SCR-AGE                    PIC 9(4).
+       01  SCR-OPERATOR-ID            PIC X(8).
+
+       SCREEN SECTION.
+       01  SCR-LOGON-SCREEN.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1 VALUE "AGE-TRANS-FILE MAINTENANCE - SIGN ON".
+           05 LINE 3 COL 1 VALUE "OPERATOR ID: ".
+           05 LINE 3 COL 14 PIC X(8) TO SCR-OPERATOR-ID.
+
+       01  SCR-MAINT-MENU.
+           05 BLANK SCREEN.
+           05 LINE 1 COL 1 VALUE "AGE-TRANS-FILE MAINTENANCE".
+           05 LINE 3 COL 1 VALUE "ACTION (A=ADD, C=CORRECT, X=EXIT): ".
+           05 LINE 3 COL 37 PIC X(1) TO SCR-ACTION.
+           05 LINE 5 COL 1 VALUE "CASE-ID: ".
+           05 LINE 5 COL 11 PIC X(10) TO SCR-CASE-ID.
+           05 LINE 7 COL 1 VALUE "AGE: ".
+           05 LINE 7 COL 11 PIC 9(4) TO SCR-AGE.
+           05 LINE 9 COL 1 VALUE "MESSAGE: ".
+           05 LINE 9 COL 11 PIC X(40) FROM WS-MESSAGE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 1050-SIGN-ON-OPERATOR.
+           PERFORM UNTIL OPERATOR-IS-DONE
+               PERFORM 2000-PROMPT-OPERATOR
+               EVALUATE SCR-ACTION
+                   WHEN "A" WHEN "a"
+                       PERFORM 3000-ADD-CASE
+                   WHEN "C" WHEN "c"
+                       PERFORM 4000-CORRECT-CASE
+                   WHEN "X" WHEN "x"
+                       MOVE "Y" TO WS-DONE-SWITCH
+                   WHEN OTHER
+                       MOVE "UNRECOGNIZED ACTION - TRY AGAIN"
+                           TO WS-MESSAGE
+               END-EVALUATE
+           END-PERFORM.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O AGE-TRANS-FILE.
+           IF WS-AGE-TRANS-STATUS = "35"
+               CLOSE AGE-TRANS-FILE
+               OPEN OUTPUT AGE-TRANS-FILE
+               CLOSE AGE-TRANS-FILE
+               OPEN I-O AGE-TRANS-FILE
+           END-IF.
+           OPEN EXTEND MAINT-LOG-FILE.
+           IF WS-MAINT-LOG-STATUS = "05" OR WS-MAINT-LOG-STATUS = "35"
+               CLOSE MAINT-LOG-FILE
+               OPEN OUTPUT MAINT-LOG-FILE
+           END-IF.
+           MOVE SPACES TO WS-MESSAGE.
+
+       1050-SIGN-ON-OPERATOR.
+           MOVE SPACES TO SCR-OPERATOR-ID.
+           PERFORM UNTIL SCR-OPERATOR-ID NOT = SPACES
+               DISPLAY SCR-LOGON-SCREEN
+               ACCEPT SCR-LOGON-SCREEN
+           END-PERFORM.
+           MOVE SCR-OPERATOR-ID TO WS-OPERATOR-ID.
+
+       2000-PROMPT-OPERATOR.
+           MOVE SPACES TO SCR-ACTION SCR-CASE-ID.
+           MOVE ZERO TO SCR-AGE.
+           DISPLAY SCR-MAINT-MENU.
+           ACCEPT SCR-MAINT-MENU.
+           MOVE SPACES TO WS-MESSAGE.
+
+       3000-ADD-CASE.
+           MOVE SCR-CASE-ID TO AGE-CASE-ID.
+           MOVE SCR-AGE TO AGE-AGE.
+           MOVE ZERO TO AGE-RESAULT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AGE-OPERATION-DATE.
+           WRITE AGE-RECORD
+               INVALID KEY
+                   MOVE "CASE ALREADY EXISTS - USE CORRECT"
+                       TO WS-MESSAGE
+           END-WRITE.
+           IF WS-AGE-TRANS-STATUS = "00"
+               MOVE "A" TO WS-MAINT-ACTION
+               MOVE ZERO TO WS-OLD-AGE
+               MOVE SCR-AGE TO WS-NEW-AGE
+               PERFORM 5000-WRITE-MAINT-LOG-RECORD
+               MOVE "CASE ADDED" TO WS-MESSAGE
+           END-IF.
+
+       4000-CORRECT-CASE.
+           MOVE SCR-CASE-ID TO AGE-CASE-ID.
+           READ AGE-TRANS-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO WS-FOUND-SWITCH
+           END-READ.
+           IF CASE-WAS-FOUND
+               MOVE AGE-AGE TO WS-OLD-AGE
+               MOVE SCR-AGE TO AGE-AGE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO AGE-OPERATION-DATE
+               REWRITE AGE-RECORD
+                   INVALID KEY
+                       MOVE "REWRITE FAILED" TO WS-MESSAGE
+               END-REWRITE
+               IF WS-AGE-TRANS-STATUS = "00"
+                   MOVE "C" TO WS-MAINT-ACTION
+                   MOVE SCR-AGE TO WS-NEW-AGE
+                   PERFORM 5000-WRITE-MAINT-LOG-RECORD
+                   MOVE "CASE CORRECTED" TO WS-MESSAGE
+               END-IF
+           ELSE
+               MOVE "CASE NOT FOUND" TO WS-MESSAGE
+           END-IF.
+
+       5000-WRITE-MAINT-LOG-RECORD.
+           MOVE SCR-CASE-ID TO MNT-CASE-ID.
+           MOVE WS-MAINT-ACTION TO MNT-ACTION.
+           MOVE WS-OLD-AGE TO MNT-OLD-AGE.
+           MOVE WS-NEW-AGE TO MNT-NEW-AGE.
+           MOVE WS-OPERATOR-ID TO MNT-OPERATOR-ID.
+           MOVE FUNCTION CURRENT-DATE TO MNT-TIMESTAMP.
+           WRITE MAINT-LOG-RECORD.
+
+       9000-TERMINATE.
+           CLOSE AGE-TRANS-FILE.
+           CLOSE MAINT-LOG-FILE.
